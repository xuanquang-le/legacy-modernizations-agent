@@ -0,0 +1,60 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AUDIT-LOGGER.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-LOG-FILE ASSIGN TO 'AUDITLOG.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-LOG-FILE.
+       01  AUDIT-LOG-RECORD             PIC X(90).
+
+       WORKING-STORAGE SECTION.
+       01  WS-AUDIT-FILE-STATUS         PIC XX.
+       01  WS-CURR-DATE                 PIC 9(8).
+       01  WS-CURR-TIME                 PIC 9(8).
+
+       01  WS-AUDIT-LINE.
+           05  WS-A-DATE                PIC 9(8).
+           05  FILLER                   PIC X VALUE SPACE.
+           05  WS-A-TIME                PIC 9(6).
+           05  FILLER                   PIC X VALUE SPACE.
+           05  WS-A-OPERATOR-ID         PIC X(8).
+           05  FILLER                   PIC X VALUE SPACE.
+           05  WS-A-SEARCH-ID           PIC 9(8).
+           05  FILLER                   PIC X VALUE SPACE.
+           05  WS-A-OUTCOME             PIC X(4).
+           05  FILLER                   PIC X VALUE SPACE.
+           05  WS-A-SEARCH-NAME         PIC X(50).
+
+       LINKAGE SECTION.
+       01  LK-OPERATOR-ID                PIC X(8).
+       01  LK-SEARCH-ID                  PIC 9(8).
+       01  LK-OUTCOME                    PIC X(4).
+       01  LK-SEARCH-NAME                PIC X(50).
+
+       PROCEDURE DIVISION USING LK-OPERATOR-ID LK-SEARCH-ID LK-OUTCOME
+               LK-SEARCH-NAME.
+       MAIN-LOGIC.
+           ACCEPT WS-CURR-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-CURR-TIME FROM TIME.
+
+           MOVE WS-CURR-DATE TO WS-A-DATE.
+           MOVE WS-CURR-TIME(1:6) TO WS-A-TIME.
+           MOVE LK-OPERATOR-ID TO WS-A-OPERATOR-ID.
+           MOVE LK-SEARCH-ID TO WS-A-SEARCH-ID.
+           MOVE LK-OUTCOME TO WS-A-OUTCOME.
+           MOVE LK-SEARCH-NAME TO WS-A-SEARCH-NAME.
+
+           OPEN EXTEND AUDIT-LOG-FILE.
+           IF WS-AUDIT-FILE-STATUS = '35'
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF.
+
+           WRITE AUDIT-LOG-RECORD FROM WS-AUDIT-LINE.
+           CLOSE AUDIT-LOG-FILE.
+           GOBACK.
