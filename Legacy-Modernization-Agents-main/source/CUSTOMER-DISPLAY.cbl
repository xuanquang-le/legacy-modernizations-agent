@@ -2,22 +2,34 @@
        PROGRAM-ID. CUSTOMER-DISPLAY.
        
        DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-FORMATTED-BALANCE    PIC X(20).
+
        LINKAGE SECTION.
        COPY CUSTOMER-DATA.
-       
+
        PROCEDURE DIVISION USING CUSTOMER-RECORD.
        MAIN-LOGIC.
            DISPLAY 'Customer ID: ' CUST-ID.
            DISPLAY 'Name: ' CUST-NAME.
            DISPLAY 'Address: ' CUST-ADDRESS.
-           DISPLAY 'Balance: ' CUST-BALANCE.
-           
+
+           CALL 'FORMAT-BALANCE' USING CUST-BALANCE
+               WS-FORMATTED-BALANCE.
+           DISPLAY 'Balance: ' WS-FORMATTED-BALANCE.
+
            IF ACTIVE
                DISPLAY 'Status: Active'
-           ELSE
+           ELSE IF INACTIVE
                DISPLAY 'Status: Inactive'
+           ELSE IF DORMANT
+               DISPLAY 'Status: Dormant'
+           ELSE IF CLOSED
+               DISPLAY 'Status: Closed'
+           ELSE IF PENDING
+               DISPLAY 'Status: Pending'
+           ELSE
+               DISPLAY 'Status: Unknown'
            END-IF.
-           
-           CALL 'FORMAT-BALANCE' USING CUST-BALANCE.
-           
+
            GOBACK.
