@@ -0,0 +1,161 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTOMER-RECON.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FILE ASSIGN TO 'CUSTFILE.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CUST-ID
+               FILE STATUS IS WS-CUST-FILE-STATUS.
+
+           SELECT GL-CONTROL-FILE ASSIGN TO 'GLCTRL.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GL-FILE-STATUS.
+
+           SELECT BREAK-REPORT-FILE ASSIGN TO 'GLBREAK.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-FILE.
+       COPY CUSTOMER-DATA.
+
+       FD  GL-CONTROL-FILE.
+       01  GL-CONTROL-RECORD         PIC S9(9)V99.
+
+       FD  BREAK-REPORT-FILE.
+       01  BREAK-REPORT-LINE         PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       COPY ERROR-CODES.
+
+       01  WS-CUST-FILE-STATUS       PIC XX.
+       01  WS-GL-FILE-STATUS         PIC XX.
+       01  WS-EOF-FLAG               PIC X VALUE 'N'.
+           88  EOF                   VALUE 'Y'.
+
+       01  WS-TOLERANCE              PIC S9(7)V99 VALUE 1.00.
+
+       01  WS-GL-CONTROL-TOTAL       PIC S9(11)V99 VALUE ZERO.
+       01  WS-SUBLEDGER-TOTAL        PIC S9(11)V99 VALUE ZERO.
+       01  WS-DIFFERENCE             PIC S9(11)V99 VALUE ZERO.
+
+       01  WS-ACTIVE-TOTAL           PIC S9(11)V99 VALUE ZERO.
+       01  WS-INACTIVE-TOTAL         PIC S9(11)V99 VALUE ZERO.
+       01  WS-DORMANT-TOTAL          PIC S9(11)V99 VALUE ZERO.
+       01  WS-CLOSED-TOTAL           PIC S9(11)V99 VALUE ZERO.
+       01  WS-PENDING-TOTAL          PIC S9(11)V99 VALUE ZERO.
+
+       01  WS-TOTAL-LINE.
+           05  WS-T-LABEL            PIC X(20).
+           05  WS-T-AMOUNT           PIC -(11)9.99.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           OPEN INPUT CUSTOMER-FILE.
+           IF WS-CUST-FILE-STATUS NOT = '00'
+               CALL 'ERROR-LOGGER' USING ERR-FILE-OPEN-CD ERR-FILE-OPEN
+                   ERR-FILE-OPEN-SEV ZERO
+               DISPLAY ERR-FILE-OPEN
+               STOP RUN
+           END-IF.
+
+           OPEN INPUT GL-CONTROL-FILE.
+           IF WS-GL-FILE-STATUS = '00'
+               READ GL-CONTROL-FILE
+                   AT END
+                       MOVE ZERO TO WS-GL-CONTROL-TOTAL
+                   NOT AT END
+                       MOVE GL-CONTROL-RECORD TO WS-GL-CONTROL-TOTAL
+               END-READ
+               CLOSE GL-CONTROL-FILE
+           END-IF.
+
+           OPEN OUTPUT BREAK-REPORT-FILE.
+
+           PERFORM UNTIL EOF
+               READ CUSTOMER-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF-FLAG
+                   NOT AT END
+                       PERFORM ACCUMULATE-BALANCE
+               END-READ
+           END-PERFORM.
+
+           PERFORM WRITE-RECON-REPORT.
+
+           CLOSE CUSTOMER-FILE.
+           CLOSE BREAK-REPORT-FILE.
+           STOP RUN.
+
+       ACCUMULATE-BALANCE.
+           ADD CUST-BALANCE TO WS-SUBLEDGER-TOTAL.
+
+           EVALUATE TRUE
+               WHEN ACTIVE
+                   ADD CUST-BALANCE TO WS-ACTIVE-TOTAL
+               WHEN INACTIVE
+                   ADD CUST-BALANCE TO WS-INACTIVE-TOTAL
+               WHEN DORMANT
+                   ADD CUST-BALANCE TO WS-DORMANT-TOTAL
+               WHEN CLOSED
+                   ADD CUST-BALANCE TO WS-CLOSED-TOTAL
+               WHEN PENDING
+                   ADD CUST-BALANCE TO WS-PENDING-TOTAL
+           END-EVALUATE.
+
+       WRITE-RECON-REPORT.
+           MOVE 'ACTIVE TOTAL:' TO WS-T-LABEL.
+           MOVE WS-ACTIVE-TOTAL TO WS-T-AMOUNT.
+           WRITE BREAK-REPORT-LINE FROM WS-TOTAL-LINE.
+
+           MOVE 'INACTIVE TOTAL:' TO WS-T-LABEL.
+           MOVE WS-INACTIVE-TOTAL TO WS-T-AMOUNT.
+           WRITE BREAK-REPORT-LINE FROM WS-TOTAL-LINE.
+
+           MOVE 'DORMANT TOTAL:' TO WS-T-LABEL.
+           MOVE WS-DORMANT-TOTAL TO WS-T-AMOUNT.
+           WRITE BREAK-REPORT-LINE FROM WS-TOTAL-LINE.
+
+           MOVE 'CLOSED TOTAL:' TO WS-T-LABEL.
+           MOVE WS-CLOSED-TOTAL TO WS-T-AMOUNT.
+           WRITE BREAK-REPORT-LINE FROM WS-TOTAL-LINE.
+
+           MOVE 'PENDING TOTAL:' TO WS-T-LABEL.
+           MOVE WS-PENDING-TOTAL TO WS-T-AMOUNT.
+           WRITE BREAK-REPORT-LINE FROM WS-TOTAL-LINE.
+
+           MOVE 'SUBLEDGER TOTAL:' TO WS-T-LABEL.
+           MOVE WS-SUBLEDGER-TOTAL TO WS-T-AMOUNT.
+           WRITE BREAK-REPORT-LINE FROM WS-TOTAL-LINE.
+
+           MOVE 'GL CONTROL TOTAL:' TO WS-T-LABEL.
+           MOVE WS-GL-CONTROL-TOTAL TO WS-T-AMOUNT.
+           WRITE BREAK-REPORT-LINE FROM WS-TOTAL-LINE.
+
+           COMPUTE WS-DIFFERENCE =
+               WS-SUBLEDGER-TOTAL - WS-GL-CONTROL-TOTAL.
+
+           MOVE 'DIFFERENCE:' TO WS-T-LABEL.
+           MOVE WS-DIFFERENCE TO WS-T-AMOUNT.
+           WRITE BREAK-REPORT-LINE FROM WS-TOTAL-LINE.
+
+           IF WS-DIFFERENCE > WS-TOLERANCE
+               OR WS-DIFFERENCE < -WS-TOLERANCE
+               MOVE SPACES TO BREAK-REPORT-LINE
+               STRING '*** OUT OF BALANCE - EXCEEDS TOLERANCE ***'
+                   DELIMITED BY SIZE INTO BREAK-REPORT-LINE
+               END-STRING
+               WRITE BREAK-REPORT-LINE
+               CALL 'ERROR-LOGGER' USING ERR-GL-OUT-OF-BALANCE-CD
+                   ERR-GL-OUT-OF-BALANCE ERR-GL-OUT-OF-BALANCE-SEV
+                   ZERO
+           ELSE
+               MOVE SPACES TO BREAK-REPORT-LINE
+               STRING 'SUBLEDGER TIES TO GL WITHIN TOLERANCE'
+                   DELIMITED BY SIZE INTO BREAK-REPORT-LINE
+               END-STRING
+               WRITE BREAK-REPORT-LINE
+           END-IF.
