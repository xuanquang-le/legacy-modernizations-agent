@@ -0,0 +1,144 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTOMER-ARCHIVE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FILE ASSIGN TO 'CUSTFILE.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CUST-ID
+               ALTERNATE RECORD KEY IS CUST-NAME WITH DUPLICATES
+               FILE STATUS IS WS-CUST-FILE-STATUS.
+
+           SELECT HISTORY-FILE ASSIGN TO 'CUSTHIST.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS HIST-CUST-ID
+               FILE STATUS IS WS-HIST-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-FILE.
+       COPY CUSTOMER-DATA.
+
+       FD  HISTORY-FILE.
+       01  HISTORY-RECORD.
+           05  HIST-CUST-ID              PIC 9(8).
+           05  HIST-CUST-NAME            PIC X(50).
+           05  HIST-CUST-ADDRESS         PIC X(100).
+           05  HIST-CUST-BALANCE         PIC S9(9)V99.
+           05  HIST-CUST-STATUS          PIC X.
+           05  HIST-LAST-ACTIVITY-DATE   PIC 9(8).
+           05  HIST-ARCHIVE-DATE         PIC 9(8).
+
+       WORKING-STORAGE SECTION.
+       COPY ERROR-CODES.
+
+       01  WS-CUST-FILE-STATUS       PIC XX.
+       01  WS-HIST-FILE-STATUS       PIC XX.
+       01  WS-EOF-FLAG               PIC X VALUE 'N'.
+           88  EOF                   VALUE 'Y'.
+
+       01  WS-DORMANT-YEARS-LIMIT    PIC 9(2) VALUE 3.
+
+       01  WS-CURRENT-DATE.
+           05  WS-CURRENT-CCYY       PIC 9(4).
+           05  WS-CURRENT-MM         PIC 9(2).
+           05  WS-CURRENT-DD         PIC 9(2).
+
+       01  WS-CUTOFF-DATE.
+           05  WS-CUTOFF-CCYY        PIC 9(4).
+           05  WS-CUTOFF-MM          PIC 9(2).
+           05  WS-CUTOFF-DD          PIC 9(2).
+
+       01  WS-ARCHIVE-COUNT          PIC 9(7) VALUE ZERO.
+       01  WS-RETAINED-COUNT         PIC 9(7) VALUE ZERO.
+
+       01  WS-HIST-WRITE-OK          PIC X VALUE 'Y'.
+           88  HIST-WRITE-OK         VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           COMPUTE WS-CUTOFF-CCYY =
+               WS-CURRENT-CCYY - WS-DORMANT-YEARS-LIMIT.
+           MOVE WS-CURRENT-MM TO WS-CUTOFF-MM.
+           MOVE WS-CURRENT-DD TO WS-CUTOFF-DD.
+
+           OPEN I-O CUSTOMER-FILE.
+           IF WS-CUST-FILE-STATUS NOT = '00'
+               CALL 'ERROR-LOGGER' USING ERR-FILE-OPEN-CD ERR-FILE-OPEN
+                   ERR-FILE-OPEN-SEV ZERO
+               DISPLAY ERR-FILE-OPEN
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT HISTORY-FILE.
+           IF WS-HIST-FILE-STATUS NOT = '00'
+               CALL 'ERROR-LOGGER' USING ERR-FILE-OPEN-CD ERR-FILE-OPEN
+                   ERR-FILE-OPEN-SEV ZERO
+               DISPLAY ERR-FILE-OPEN
+               STOP RUN
+           END-IF.
+
+           PERFORM UNTIL EOF
+               READ CUSTOMER-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF-FLAG
+                   NOT AT END
+                       PERFORM EVALUATE-RECORD
+               END-READ
+           END-PERFORM.
+
+           DISPLAY 'CUSTOMER-ARCHIVE: ' WS-ARCHIVE-COUNT
+               ' records archived, ' WS-RETAINED-COUNT ' retained.'.
+
+           CLOSE CUSTOMER-FILE.
+           CLOSE HISTORY-FILE.
+           STOP RUN.
+
+       EVALUATE-RECORD.
+           IF CLOSED
+               PERFORM ARCHIVE-AND-DELETE
+           ELSE IF DORMANT
+               IF CUST-LAST-ACTIVITY-DATE <= WS-CUTOFF-DATE
+                   PERFORM ARCHIVE-AND-DELETE
+               ELSE
+                   ADD 1 TO WS-RETAINED-COUNT
+               END-IF
+           ELSE
+               ADD 1 TO WS-RETAINED-COUNT
+           END-IF.
+
+       ARCHIVE-AND-DELETE.
+           MOVE CUST-ID TO HIST-CUST-ID.
+           MOVE CUST-NAME TO HIST-CUST-NAME.
+           MOVE CUST-ADDRESS TO HIST-CUST-ADDRESS.
+           MOVE CUST-BALANCE TO HIST-CUST-BALANCE.
+           MOVE CUST-STATUS TO HIST-CUST-STATUS.
+           MOVE CUST-LAST-ACTIVITY-DATE TO HIST-LAST-ACTIVITY-DATE.
+           MOVE WS-CURRENT-DATE TO HIST-ARCHIVE-DATE.
+
+           MOVE 'Y' TO WS-HIST-WRITE-OK.
+           WRITE HISTORY-RECORD
+               INVALID KEY
+                   MOVE 'N' TO WS-HIST-WRITE-OK
+                   CALL 'ERROR-LOGGER' USING ERR-HIST-WRITE-CD
+                       ERR-HIST-WRITE ERR-HIST-WRITE-SEV CUST-ID
+                   DISPLAY ERR-HIST-WRITE
+           END-WRITE.
+
+           IF HIST-WRITE-OK
+               DELETE CUSTOMER-FILE
+                   INVALID KEY
+                       CALL 'ERROR-LOGGER' USING
+                           ERR-CUST-NOT-FOUND-CD ERR-CUST-NOT-FOUND
+                           ERR-CUST-NOT-FOUND-SEV CUST-ID
+                       DISPLAY ERR-CUST-NOT-FOUND
+                   NOT INVALID KEY
+                       ADD 1 TO WS-ARCHIVE-COUNT
+               END-DELETE
+           ELSE
+               ADD 1 TO WS-RETAINED-COUNT
+           END-IF.
