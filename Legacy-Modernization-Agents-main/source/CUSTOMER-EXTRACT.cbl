@@ -0,0 +1,87 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTOMER-EXTRACT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FILE ASSIGN TO 'CUSTFILE.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CUST-ID
+               FILE STATUS IS WS-CUST-FILE-STATUS.
+
+           SELECT CRM-EXTRACT-FILE ASSIGN TO 'CRMEXTRACT.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-FILE.
+       COPY CUSTOMER-DATA.
+
+       FD  CRM-EXTRACT-FILE.
+       01  EXTRACT-RECORD.
+           05  EXT-CUST-ID           PIC 9(8).
+           05  EXT-CUST-NAME         PIC X(50).
+           05  EXT-CUST-ADDRESS      PIC X(100).
+           05  EXT-CUST-BALANCE      PIC -(9)9.99.
+           05  EXT-STATUS-DESC       PIC X(10).
+
+       WORKING-STORAGE SECTION.
+       COPY ERROR-CODES.
+
+       01  WS-CUST-FILE-STATUS       PIC XX.
+       01  WS-EOF-FLAG               PIC X VALUE 'N'.
+           88  EOF                   VALUE 'Y'.
+       01  WS-EXTRACT-COUNT          PIC 9(7) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           OPEN INPUT CUSTOMER-FILE.
+           IF WS-CUST-FILE-STATUS NOT = '00'
+               CALL 'ERROR-LOGGER' USING ERR-FILE-OPEN-CD ERR-FILE-OPEN
+                   ERR-FILE-OPEN-SEV ZERO
+               DISPLAY ERR-FILE-OPEN
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT CRM-EXTRACT-FILE.
+
+           PERFORM UNTIL EOF
+               READ CUSTOMER-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF-FLAG
+                   NOT AT END
+                       PERFORM WRITE-EXTRACT-RECORD
+               END-READ
+           END-PERFORM.
+
+           DISPLAY 'CUSTOMER-EXTRACT: ' WS-EXTRACT-COUNT
+               ' records written.'.
+
+           CLOSE CUSTOMER-FILE.
+           CLOSE CRM-EXTRACT-FILE.
+           STOP RUN.
+
+       WRITE-EXTRACT-RECORD.
+           MOVE CUST-ID TO EXT-CUST-ID.
+           MOVE CUST-NAME TO EXT-CUST-NAME.
+           MOVE CUST-ADDRESS TO EXT-CUST-ADDRESS.
+           MOVE CUST-BALANCE TO EXT-CUST-BALANCE.
+
+           EVALUATE TRUE
+               WHEN ACTIVE
+                   MOVE 'ACTIVE' TO EXT-STATUS-DESC
+               WHEN INACTIVE
+                   MOVE 'INACTIVE' TO EXT-STATUS-DESC
+               WHEN DORMANT
+                   MOVE 'DORMANT' TO EXT-STATUS-DESC
+               WHEN CLOSED
+                   MOVE 'CLOSED' TO EXT-STATUS-DESC
+               WHEN PENDING
+                   MOVE 'PENDING' TO EXT-STATUS-DESC
+               WHEN OTHER
+                   MOVE 'UNKNOWN' TO EXT-STATUS-DESC
+           END-EVALUATE.
+
+           WRITE EXTRACT-RECORD.
+           ADD 1 TO WS-EXTRACT-COUNT.
