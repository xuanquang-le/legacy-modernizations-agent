@@ -0,0 +1,300 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTOMER-MAINTENANCE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FILE ASSIGN TO 'CUSTFILE.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUST-ID
+               ALTERNATE RECORD KEY IS CUST-NAME WITH DUPLICATES
+               FILE STATUS IS WS-CUST-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-FILE.
+       COPY CUSTOMER-DATA.
+
+       WORKING-STORAGE SECTION.
+       COPY ERROR-CODES.
+
+       01  WS-CUST-FILE-STATUS      PIC XX.
+       01  WS-EOF-FLAG              PIC X VALUE 'N'.
+           88  EOF                  VALUE 'Y'.
+       01  WS-NEXT-CUST-ID          PIC 9(8) VALUE ZERO.
+       01  WS-MAX-CUST-ID           PIC 9(8) VALUE ZERO.
+
+       01  WS-MORE-WORK             PIC X VALUE 'Y'.
+           88  MORE-WORK            VALUE 'Y'.
+       01  WS-FUNCTION-CODE         PIC X.
+           88  FN-ADD               VALUE 'A'.
+           88  FN-UPDATE            VALUE 'U'.
+           88  FN-DELETE            VALUE 'D'.
+           88  FN-EXIT              VALUE 'X'.
+
+       01  WS-SEARCH-ID             PIC 9(8).
+       01  WS-SEARCH-ID-INPUT       PIC X(8).
+       01  WS-SEARCH-ID-OK          PIC X VALUE 'N'.
+           88  SEARCH-ID-OK         VALUE 'Y'.
+
+       01  WS-NAME-INPUT            PIC X(50).
+       01  WS-ADDR-INPUT            PIC X(100).
+
+       01  WS-BALANCE-INPUT         PIC X(13).
+       01  WS-BAL-TRIMMED           PIC X(13).
+       01  WS-BAL-UNSIGNED          PIC X(13).
+       01  WS-BAL-DOT-COUNT         PIC 9(2).
+       01  WS-BAL-INT-PART          PIC X(10).
+       01  WS-BAL-DEC-PART          PIC X(4).
+       01  WS-BAL-INT-LEN           PIC 9(2).
+       01  WS-BAL-DEC-LEN           PIC 9(2).
+       01  WS-BALANCE-OK            PIC X VALUE 'N'.
+           88  BALANCE-OK           VALUE 'Y'.
+       01  WS-BALANCE-ENTERED       PIC X VALUE 'N'.
+           88  BALANCE-ENTERED      VALUE 'Y'.
+
+       01  WS-STATUS-INPUT          PIC X.
+       01  WS-STATUS-OK             PIC X VALUE 'N'.
+           88  STATUS-OK            VALUE 'Y'.
+
+       01  WS-CURRENT-DATE.
+           05  WS-CURRENT-CCYY      PIC 9(4).
+           05  WS-CURRENT-MM        PIC 9(2).
+           05  WS-CURRENT-DD        PIC 9(2).
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+
+           OPEN I-O CUSTOMER-FILE.
+           IF WS-CUST-FILE-STATUS NOT = '00'
+               CALL 'ERROR-LOGGER' USING ERR-FILE-OPEN-CD ERR-FILE-OPEN
+                   ERR-FILE-OPEN-SEV ZERO
+               DISPLAY ERR-FILE-OPEN
+               STOP RUN
+           END-IF.
+
+           PERFORM DETERMINE-NEXT-CUST-ID.
+
+           PERFORM UNTIL NOT MORE-WORK
+               DISPLAY 'A)dd  U)pdate  D)elete  X)it: '
+               ACCEPT WS-FUNCTION-CODE
+               EVALUATE TRUE
+                   WHEN FN-ADD
+                       PERFORM ADD-CUSTOMER
+                   WHEN FN-UPDATE
+                       PERFORM UPDATE-CUSTOMER
+                   WHEN FN-DELETE
+                       PERFORM DELETE-CUSTOMER
+                   WHEN FN-EXIT
+                       MOVE 'N' TO WS-MORE-WORK
+                   WHEN OTHER
+                       DISPLAY 'Invalid selection'
+               END-EVALUATE
+           END-PERFORM.
+
+           CLOSE CUSTOMER-FILE.
+           STOP RUN.
+
+       DETERMINE-NEXT-CUST-ID.
+           MOVE 'N' TO WS-EOF-FLAG.
+           MOVE ZERO TO WS-MAX-CUST-ID.
+           MOVE LOW-VALUES TO CUST-ID.
+           START CUSTOMER-FILE KEY IS NOT LESS THAN CUST-ID
+               INVALID KEY
+                   MOVE 'Y' TO WS-EOF-FLAG
+           END-START.
+
+           PERFORM UNTIL EOF
+               READ CUSTOMER-FILE NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-EOF-FLAG
+                   NOT AT END
+                       IF CUST-ID > WS-MAX-CUST-ID
+                           MOVE CUST-ID TO WS-MAX-CUST-ID
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           COMPUTE WS-NEXT-CUST-ID = WS-MAX-CUST-ID + 1.
+
+       ADD-CUSTOMER.
+           MOVE WS-NEXT-CUST-ID TO CUST-ID.
+           DISPLAY 'New Customer ID will be: ' CUST-ID.
+           DISPLAY 'Enter Customer Name: '.
+           ACCEPT CUST-NAME.
+           DISPLAY 'Enter Customer Address: '.
+           ACCEPT CUST-ADDRESS.
+           PERFORM VALIDATE-OPENING-BALANCE.
+           MOVE WS-BALANCE-INPUT TO CUST-BALANCE.
+           IF CUST-BALANCE < ZERO
+               CALL 'ERROR-LOGGER' USING ERR-NEG-BALANCE-CD
+                   ERR-NEG-BALANCE ERR-NEG-BALANCE-SEV CUST-ID
+           END-IF.
+           MOVE 'P' TO CUST-STATUS.
+           MOVE WS-CURRENT-DATE TO CUST-LAST-ACTIVITY-DATE.
+
+           WRITE CUSTOMER-RECORD
+               INVALID KEY
+                   CALL 'ERROR-LOGGER' USING ERR-DUP-CUST-CD
+                       ERR-DUP-CUST ERR-DUP-CUST-SEV CUST-ID
+                   DISPLAY ERR-DUP-CUST
+               NOT INVALID KEY
+                   ADD 1 TO WS-NEXT-CUST-ID
+                   DISPLAY 'Customer added.'
+           END-WRITE.
+
+       UPDATE-CUSTOMER.
+           PERFORM VALIDATE-MAINT-SEARCH-ID.
+           MOVE WS-SEARCH-ID TO CUST-ID.
+
+           READ CUSTOMER-FILE
+               INVALID KEY
+                   CALL 'ERROR-LOGGER' USING ERR-CUST-NOT-FOUND-CD
+                       ERR-CUST-NOT-FOUND ERR-CUST-NOT-FOUND-SEV
+                       WS-SEARCH-ID
+                   DISPLAY ERR-CUST-NOT-FOUND
+               NOT INVALID KEY
+                   DISPLAY 'Enter Customer Name (blank = no change): '
+                   MOVE SPACES TO WS-NAME-INPUT
+                   ACCEPT WS-NAME-INPUT
+                   IF WS-NAME-INPUT NOT = SPACES
+                       MOVE WS-NAME-INPUT TO CUST-NAME
+                   END-IF
+                   DISPLAY 'Enter Address (blank = no change): '
+                   MOVE SPACES TO WS-ADDR-INPUT
+                   ACCEPT WS-ADDR-INPUT
+                   IF WS-ADDR-INPUT NOT = SPACES
+                       MOVE WS-ADDR-INPUT TO CUST-ADDRESS
+                   END-IF
+                   PERFORM VALIDATE-BALANCE-INPUT
+                   IF BALANCE-ENTERED
+                       MOVE WS-BALANCE-INPUT TO CUST-BALANCE
+                       IF CUST-BALANCE < ZERO
+                           CALL 'ERROR-LOGGER' USING ERR-NEG-BALANCE-CD
+                               ERR-NEG-BALANCE ERR-NEG-BALANCE-SEV
+                               CUST-ID
+                       END-IF
+                   END-IF
+                   PERFORM VALIDATE-STATUS-INPUT
+                   MOVE WS-CURRENT-DATE TO CUST-LAST-ACTIVITY-DATE
+                   REWRITE CUSTOMER-RECORD
+                   DISPLAY 'Customer updated.'
+           END-READ.
+
+       VALIDATE-OPENING-BALANCE.
+           MOVE 'N' TO WS-BALANCE-OK.
+           PERFORM UNTIL BALANCE-OK
+               DISPLAY 'Enter Opening Balance (e.g. 1250.50 - '
+                   'decimal point required): '
+               MOVE SPACES TO WS-BALANCE-INPUT
+               ACCEPT WS-BALANCE-INPUT
+               PERFORM CHECK-BALANCE-FORMAT
+               IF NOT BALANCE-OK
+                   DISPLAY 'Invalid amount - enter digits with a '
+                       'decimal point, e.g. 1250.50 or -1250.50.'
+               END-IF
+           END-PERFORM.
+
+       VALIDATE-BALANCE-INPUT.
+           MOVE 'N' TO WS-BALANCE-OK.
+           MOVE 'N' TO WS-BALANCE-ENTERED.
+           PERFORM UNTIL BALANCE-OK
+               DISPLAY 'Enter Balance (e.g. 1250.50, blank = no '
+                   'change): '
+               MOVE SPACES TO WS-BALANCE-INPUT
+               ACCEPT WS-BALANCE-INPUT
+               IF WS-BALANCE-INPUT = SPACES
+                   MOVE 'Y' TO WS-BALANCE-OK
+               ELSE
+                   PERFORM CHECK-BALANCE-FORMAT
+                   IF BALANCE-OK
+                       MOVE 'Y' TO WS-BALANCE-ENTERED
+                   ELSE
+                       DISPLAY 'Invalid amount - enter digits with '
+                           'a decimal point, e.g. 1250.50 or '
+                           '-1250.50.'
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       CHECK-BALANCE-FORMAT.
+           MOVE 'N' TO WS-BALANCE-OK.
+           MOVE FUNCTION TRIM(WS-BALANCE-INPUT) TO WS-BAL-TRIMMED.
+           IF WS-BAL-TRIMMED(1:1) = '-'
+               MOVE WS-BAL-TRIMMED(2:12) TO WS-BAL-UNSIGNED
+           ELSE
+               MOVE WS-BAL-TRIMMED TO WS-BAL-UNSIGNED
+           END-IF.
+
+           MOVE ZERO TO WS-BAL-DOT-COUNT.
+           INSPECT WS-BAL-UNSIGNED TALLYING WS-BAL-DOT-COUNT
+               FOR ALL '.'.
+
+           IF WS-BAL-UNSIGNED NOT = SPACES AND WS-BAL-DOT-COUNT = 1
+               MOVE SPACES TO WS-BAL-INT-PART WS-BAL-DEC-PART
+               UNSTRING WS-BAL-UNSIGNED DELIMITED BY '.'
+                   INTO WS-BAL-INT-PART WS-BAL-DEC-PART
+               END-UNSTRING
+               COMPUTE WS-BAL-INT-LEN =
+                   FUNCTION LENGTH(FUNCTION TRIM(WS-BAL-INT-PART))
+               COMPUTE WS-BAL-DEC-LEN =
+                   FUNCTION LENGTH(FUNCTION TRIM(WS-BAL-DEC-PART))
+               IF WS-BAL-INT-LEN > 0 AND WS-BAL-INT-LEN <= 9
+                   AND WS-BAL-DEC-LEN = 2
+                   IF WS-BAL-INT-PART(1:WS-BAL-INT-LEN) IS NUMERIC
+                       AND WS-BAL-DEC-PART(1:2) IS NUMERIC
+                       MOVE 'Y' TO WS-BALANCE-OK
+                   END-IF
+               END-IF
+           END-IF.
+
+       VALIDATE-STATUS-INPUT.
+           MOVE 'N' TO WS-STATUS-OK.
+           PERFORM UNTIL STATUS-OK
+               DISPLAY 'Enter Status A/I/D/C/P (blank = no change): '
+               MOVE SPACES TO WS-STATUS-INPUT
+               ACCEPT WS-STATUS-INPUT
+               EVALUATE WS-STATUS-INPUT
+                   WHEN SPACE
+                       MOVE 'Y' TO WS-STATUS-OK
+                   WHEN 'A' WHEN 'I' WHEN 'D' WHEN 'C' WHEN 'P'
+                       MOVE WS-STATUS-INPUT TO CUST-STATUS
+                       MOVE 'Y' TO WS-STATUS-OK
+                   WHEN OTHER
+                       DISPLAY 'Invalid status - must be A, I, D, '
+                           'C, or P.'
+               END-EVALUATE
+           END-PERFORM.
+
+       VALIDATE-MAINT-SEARCH-ID.
+           MOVE 'N' TO WS-SEARCH-ID-OK.
+           PERFORM UNTIL SEARCH-ID-OK
+               DISPLAY 'Enter Customer ID: '
+               ACCEPT WS-SEARCH-ID-INPUT
+               IF WS-SEARCH-ID-INPUT IS NUMERIC
+                   AND WS-SEARCH-ID-INPUT NOT = '00000000'
+                   MOVE WS-SEARCH-ID-INPUT TO WS-SEARCH-ID
+                   MOVE 'Y' TO WS-SEARCH-ID-OK
+               ELSE
+                   DISPLAY 'Invalid Customer ID - numeric, non-zero'
+                   DISPLAY 'required. Please re-enter.'
+               END-IF
+           END-PERFORM.
+
+       DELETE-CUSTOMER.
+           PERFORM VALIDATE-MAINT-SEARCH-ID.
+           MOVE WS-SEARCH-ID TO CUST-ID.
+
+           READ CUSTOMER-FILE
+               INVALID KEY
+                   CALL 'ERROR-LOGGER' USING ERR-CUST-NOT-FOUND-CD
+                       ERR-CUST-NOT-FOUND ERR-CUST-NOT-FOUND-SEV
+                       WS-SEARCH-ID
+                   DISPLAY ERR-CUST-NOT-FOUND
+               NOT INVALID KEY
+                   MOVE 'C' TO CUST-STATUS
+                   REWRITE CUSTOMER-RECORD
+                   DISPLAY 'Customer closed.'
+           END-READ.
