@@ -0,0 +1,25 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FORMAT-BALANCE.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-EDITED-BALANCE       PIC $$$,$$$,$$9.99.
+
+       LINKAGE SECTION.
+       01  LK-BALANCE              PIC S9(9)V99.
+       01  LK-FORMATTED-BALANCE    PIC X(20).
+
+       PROCEDURE DIVISION USING LK-BALANCE LK-FORMATTED-BALANCE.
+       MAIN-LOGIC.
+           MOVE LK-BALANCE TO WS-EDITED-BALANCE.
+
+           IF LK-BALANCE < ZERO
+               STRING '(' DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-EDITED-BALANCE) DELIMITED BY SIZE
+                   ') CR' DELIMITED BY SIZE
+                   INTO LK-FORMATTED-BALANCE
+           ELSE
+               MOVE WS-EDITED-BALANCE TO LK-FORMATTED-BALANCE
+           END-IF.
+
+           GOBACK.
