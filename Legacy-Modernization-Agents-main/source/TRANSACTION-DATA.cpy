@@ -0,0 +1,8 @@
+      * TRANSACTION DATA COPYBOOK
+       01  TRANSACTION-RECORD.
+           05  TRAN-ID             PIC 9(8).
+           05  TRAN-CUST-ID        PIC 9(8).
+           05  TRAN-AMOUNT         PIC 9(9)V99.
+           05  TRAN-DR-CR-CODE     PIC X.
+               88  TRAN-DEBIT      VALUE 'D'.
+               88  TRAN-CREDIT     VALUE 'C'.
