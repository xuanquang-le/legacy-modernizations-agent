@@ -0,0 +1,208 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTOMER-TRANUPDATE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-FILE ASSIGN TO 'TRANFILE.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRAN-FILE-STATUS.
+
+           SELECT CUSTOMER-FILE ASSIGN TO 'CUSTFILE.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUST-ID
+               ALTERNATE RECORD KEY IS CUST-NAME WITH DUPLICATES
+               FILE STATUS IS WS-CUST-FILE-STATUS.
+
+           SELECT EXCEPTION-FILE ASSIGN TO 'TRANEXCP.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT RESTART-FILE ASSIGN TO 'TRANRSRT.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESTART-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSACTION-FILE.
+       COPY TRANSACTION-DATA.
+
+       FD  CUSTOMER-FILE.
+       COPY CUSTOMER-DATA.
+
+       FD  EXCEPTION-FILE.
+       01  EXCEPTION-LINE           PIC X(80).
+
+       FD  RESTART-FILE.
+       01  RESTART-RECORD           PIC 9(8).
+
+       WORKING-STORAGE SECTION.
+       COPY ERROR-CODES.
+
+       01  WS-TRAN-FILE-STATUS      PIC XX.
+       01  WS-CUST-FILE-STATUS      PIC XX.
+       01  WS-RESTART-FILE-STATUS   PIC XX.
+       01  WS-EOF-FLAG              PIC X VALUE 'N'.
+           88  EOF                  VALUE 'Y'.
+
+       01  WS-TRAN-COUNT            PIC 9(7) VALUE ZERO.
+       01  WS-POSTED-COUNT          PIC 9(7) VALUE ZERO.
+       01  WS-EXCEPTION-COUNT       PIC 9(7) VALUE ZERO.
+       01  WS-SINCE-CHECKPOINT      PIC 9(7) VALUE ZERO.
+
+       01  WS-CHECKPOINT-INTERVAL   PIC 9(5) VALUE 100.
+       01  WS-LAST-POSTED-TRAN-ID   PIC 9(8) VALUE ZERO.
+
+       01  WS-RUN-MODE              PIC X VALUE 'N'.
+           88  RESTART-RUN          VALUE 'R'.
+           88  NORMAL-RUN           VALUE 'N'.
+
+       01  WS-CURRENT-DATE.
+           05  WS-CURRENT-CCYY      PIC 9(4).
+           05  WS-CURRENT-MM        PIC 9(2).
+           05  WS-CURRENT-DD        PIC 9(2).
+
+       01  WS-EXCEPTION-DETAIL.
+           05  FILLER               PIC X(11) VALUE 'EXCEPTION: '.
+           05  WS-E-TRAN-ID         PIC 9(8).
+           05  FILLER               PIC X(2)  VALUE SPACES.
+           05  WS-E-CUST-ID         PIC 9(8).
+           05  FILLER               PIC X(2)  VALUE SPACES.
+           05  WS-E-REASON          PIC X(40).
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           DISPLAY 'Enter run mode (N=Normal, R=Restart): '.
+           ACCEPT WS-RUN-MODE.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+
+           IF RESTART-RUN
+               PERFORM LOAD-CHECKPOINT
+           END-IF.
+
+           OPEN INPUT TRANSACTION-FILE.
+           IF WS-TRAN-FILE-STATUS NOT = '00'
+               CALL 'ERROR-LOGGER' USING ERR-FILE-OPEN-CD ERR-FILE-OPEN
+                   ERR-FILE-OPEN-SEV ZERO
+               DISPLAY ERR-FILE-OPEN
+               STOP RUN
+           END-IF.
+           OPEN I-O CUSTOMER-FILE.
+           IF WS-CUST-FILE-STATUS NOT = '00'
+               CALL 'ERROR-LOGGER' USING ERR-FILE-OPEN-CD ERR-FILE-OPEN
+                   ERR-FILE-OPEN-SEV ZERO
+               DISPLAY ERR-FILE-OPEN
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT EXCEPTION-FILE.
+
+           PERFORM UNTIL EOF
+               READ TRANSACTION-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF-FLAG
+                   NOT AT END
+                       PERFORM APPLY-TRANSACTION
+               END-READ
+           END-PERFORM.
+
+           IF WS-POSTED-COUNT > ZERO
+               PERFORM WRITE-CHECKPOINT
+           END-IF.
+
+           PERFORM WRITE-SUMMARY.
+
+           CLOSE TRANSACTION-FILE.
+           CLOSE CUSTOMER-FILE.
+           CLOSE EXCEPTION-FILE.
+           STOP RUN.
+
+       LOAD-CHECKPOINT.
+           OPEN INPUT RESTART-FILE.
+           IF WS-RESTART-FILE-STATUS = '00'
+               READ RESTART-FILE
+                   AT END
+                       MOVE ZERO TO WS-LAST-POSTED-TRAN-ID
+                   NOT AT END
+                       MOVE RESTART-RECORD TO WS-LAST-POSTED-TRAN-ID
+               END-READ
+               CLOSE RESTART-FILE
+           END-IF.
+
+       APPLY-TRANSACTION.
+           ADD 1 TO WS-TRAN-COUNT.
+
+           IF RESTART-RUN AND TRAN-ID NOT > WS-LAST-POSTED-TRAN-ID
+               CONTINUE
+           ELSE
+               MOVE TRAN-CUST-ID TO CUST-ID
+               READ CUSTOMER-FILE
+                   INVALID KEY
+                       CALL 'ERROR-LOGGER' USING
+                           ERR-TRAN-CUST-NOTFND-CD ERR-TRAN-CUST-NOTFND
+                           ERR-TRAN-CUST-NOTFND-SEV TRAN-CUST-ID
+                       PERFORM WRITE-EXCEPTION
+                   NOT INVALID KEY
+                       PERFORM POST-TRANSACTION
+               END-READ
+           END-IF.
+
+       POST-TRANSACTION.
+           IF TRAN-DEBIT
+               SUBTRACT TRAN-AMOUNT FROM CUST-BALANCE
+           ELSE
+               ADD TRAN-AMOUNT TO CUST-BALANCE
+           END-IF.
+
+           IF CUST-BALANCE < ZERO
+               CALL 'ERROR-LOGGER' USING ERR-NEG-BALANCE-CD
+                   ERR-NEG-BALANCE ERR-NEG-BALANCE-SEV TRAN-CUST-ID
+           END-IF.
+
+           MOVE WS-CURRENT-DATE TO CUST-LAST-ACTIVITY-DATE.
+           REWRITE CUSTOMER-RECORD.
+           ADD 1 TO WS-POSTED-COUNT.
+           ADD 1 TO WS-SINCE-CHECKPOINT.
+           MOVE TRAN-ID TO WS-LAST-POSTED-TRAN-ID.
+
+           IF WS-SINCE-CHECKPOINT >= WS-CHECKPOINT-INTERVAL
+               PERFORM WRITE-CHECKPOINT
+               MOVE ZERO TO WS-SINCE-CHECKPOINT
+           END-IF.
+
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT RESTART-FILE.
+           IF WS-RESTART-FILE-STATUS NOT = '00'
+               CALL 'ERROR-LOGGER' USING ERR-FILE-OPEN-CD ERR-FILE-OPEN
+                   ERR-FILE-OPEN-SEV ZERO
+               DISPLAY ERR-FILE-OPEN
+           ELSE
+               MOVE WS-LAST-POSTED-TRAN-ID TO RESTART-RECORD
+               WRITE RESTART-RECORD
+               CLOSE RESTART-FILE
+           END-IF.
+
+       WRITE-EXCEPTION.
+           ADD 1 TO WS-EXCEPTION-COUNT.
+           MOVE TRAN-ID TO WS-E-TRAN-ID.
+           MOVE TRAN-CUST-ID TO WS-E-CUST-ID.
+           MOVE ERR-TRAN-CUST-NOTFND TO WS-E-REASON.
+           WRITE EXCEPTION-LINE FROM WS-EXCEPTION-DETAIL.
+
+       WRITE-SUMMARY.
+           MOVE SPACES TO EXCEPTION-LINE.
+           WRITE EXCEPTION-LINE.
+           STRING 'TRANSACTIONS READ: ' DELIMITED BY SIZE
+               WS-TRAN-COUNT DELIMITED BY SIZE
+               INTO EXCEPTION-LINE
+           END-STRING.
+           WRITE EXCEPTION-LINE.
+           STRING 'TRANSACTIONS POSTED: ' DELIMITED BY SIZE
+               WS-POSTED-COUNT DELIMITED BY SIZE
+               INTO EXCEPTION-LINE
+           END-STRING.
+           WRITE EXCEPTION-LINE.
+           STRING 'TRANSACTIONS IN EXCEPTION: ' DELIMITED BY SIZE
+               WS-EXCEPTION-COUNT DELIMITED BY SIZE
+               INTO EXCEPTION-LINE
+           END-STRING.
+           WRITE EXCEPTION-LINE.
