@@ -6,8 +6,10 @@
        FILE-CONTROL.
            SELECT CUSTOMER-FILE ASSIGN TO 'CUSTFILE.DAT'
                ORGANIZATION IS INDEXED
-               ACCESS MODE IS RANDOM
-               RECORD KEY IS CUST-ID.
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUST-ID
+               ALTERNATE RECORD KEY IS CUST-NAME WITH DUPLICATES
+               FILE STATUS IS WS-CUST-FILE-STATUS.
        
        DATA DIVISION.
        FILE SECTION.
@@ -17,27 +19,121 @@
        WORKING-STORAGE SECTION.
        COPY ERROR-CODES.
        
+       01  WS-CUST-FILE-STATUS PIC XX.
        01  WS-SEARCH-ID        PIC 9(8).
-       01  WS-EOF-FLAG         PIC X VALUE 'N'.
-           88  EOF             VALUE 'Y'.
-       
+       01  WS-SEARCH-ID-INPUT  PIC X(8).
+       01  WS-MORE-LOOKUPS     PIC X VALUE 'Y'.
+           88  MORE-LOOKUPS    VALUE 'Y'.
+       01  WS-ID-VALID         PIC X VALUE 'N'.
+           88  ID-VALID        VALUE 'Y'.
+       01  WS-OPERATOR-ID      PIC X(8).
+       01  WS-SEARCH-MODE      PIC X.
+           88  SEARCH-BY-ID    VALUE 'I'.
+           88  SEARCH-BY-NAME  VALUE 'N'.
+       01  WS-SEARCH-NAME      PIC X(50).
+       01  WS-NAME-FOUND       PIC X VALUE 'N'.
+           88  NAME-FOUND      VALUE 'Y'.
+
        PROCEDURE DIVISION.
        MAIN-LOGIC.
            OPEN INPUT CUSTOMER-FILE.
-           
-           DISPLAY 'Enter Customer ID: '.
-           ACCEPT WS-SEARCH-ID.
-           
-           PERFORM SEARCH-CUSTOMER.
-           
+           IF WS-CUST-FILE-STATUS NOT = '00'
+               CALL 'ERROR-LOGGER' USING ERR-FILE-OPEN-CD ERR-FILE-OPEN
+                   ERR-FILE-OPEN-SEV ZERO
+               DISPLAY ERR-FILE-OPEN
+               STOP RUN
+           END-IF.
+
+           DISPLAY 'Enter Operator ID: '.
+           ACCEPT WS-OPERATOR-ID.
+
+           PERFORM UNTIL NOT MORE-LOOKUPS
+               DISPLAY 'Search by I)D or N)ame (blank to exit): '
+               ACCEPT WS-SEARCH-MODE
+               IF WS-SEARCH-MODE = SPACE
+                   MOVE 'N' TO WS-MORE-LOOKUPS
+               ELSE IF SEARCH-BY-NAME
+                   PERFORM SEARCH-CUSTOMER-BY-NAME
+               ELSE
+                   PERFORM VALIDATE-SEARCH-ID
+                   IF MORE-LOOKUPS
+                       PERFORM SEARCH-CUSTOMER
+                   END-IF
+               END-IF
+           END-PERFORM.
+
            CLOSE CUSTOMER-FILE.
            STOP RUN.
+
+       VALIDATE-SEARCH-ID.
+           MOVE 'N' TO WS-ID-VALID.
+           PERFORM UNTIL ID-VALID OR NOT MORE-LOOKUPS
+               DISPLAY 'Enter Customer ID (blank or 99999999 to exit): '
+               ACCEPT WS-SEARCH-ID-INPUT
+               IF WS-SEARCH-ID-INPUT = SPACES
+                   OR WS-SEARCH-ID-INPUT = '99999999'
+                   MOVE 'N' TO WS-MORE-LOOKUPS
+               ELSE IF WS-SEARCH-ID-INPUT IS NUMERIC
+                   AND WS-SEARCH-ID-INPUT NOT = '00000000'
+                   MOVE WS-SEARCH-ID-INPUT TO WS-SEARCH-ID
+                   MOVE 'Y' TO WS-ID-VALID
+               ELSE
+                   DISPLAY 'Invalid Customer ID - numeric, non-zero'
+                   DISPLAY 'required. Please re-enter.'
+               END-IF
+           END-PERFORM.
        
        SEARCH-CUSTOMER.
            MOVE WS-SEARCH-ID TO CUST-ID.
            READ CUSTOMER-FILE
                INVALID KEY
+                   CALL 'ERROR-LOGGER' USING ERR-INVALID-CUST-CD
+                       ERR-INVALID-CUST ERR-INVALID-CUST-SEV
+                       WS-SEARCH-ID
                    DISPLAY ERR-INVALID-CUST
+                   CALL 'AUDIT-LOGGER' USING WS-OPERATOR-ID
+                       WS-SEARCH-ID 'MISS' SPACES
                NOT INVALID KEY
                    CALL 'CUSTOMER-DISPLAY' USING CUSTOMER-RECORD
+                   CALL 'AUDIT-LOGGER' USING WS-OPERATOR-ID
+                       WS-SEARCH-ID 'HIT ' SPACES
            END-READ.
+
+       SEARCH-CUSTOMER-BY-NAME.
+           DISPLAY 'Enter Customer Name: '.
+           ACCEPT WS-SEARCH-NAME.
+           MOVE WS-SEARCH-NAME TO CUST-NAME.
+           MOVE 'N' TO WS-NAME-FOUND.
+
+           START CUSTOMER-FILE KEY IS EQUAL TO CUST-NAME
+               INVALID KEY
+                   CONTINUE
+           END-START.
+
+           IF WS-CUST-FILE-STATUS = '00'
+               PERFORM UNTIL WS-CUST-FILE-STATUS NOT = '00'
+                   READ CUSTOMER-FILE NEXT RECORD
+                       AT END
+                           MOVE '10' TO WS-CUST-FILE-STATUS
+                       NOT AT END
+                           IF CUST-NAME = WS-SEARCH-NAME
+                               MOVE 'Y' TO WS-NAME-FOUND
+                               CALL 'CUSTOMER-DISPLAY' USING
+                                   CUSTOMER-RECORD
+                               CALL 'AUDIT-LOGGER' USING
+                                   WS-OPERATOR-ID CUST-ID 'HIT '
+                                   WS-SEARCH-NAME
+                           ELSE
+                               MOVE '10' TO WS-CUST-FILE-STATUS
+                           END-IF
+                   END-READ
+               END-PERFORM
+           END-IF.
+
+           IF NOT NAME-FOUND
+               CALL 'ERROR-LOGGER' USING ERR-CUST-NOT-FOUND-CD
+                   ERR-CUST-NOT-FOUND ERR-CUST-NOT-FOUND-SEV ZERO
+               DISPLAY ERR-CUST-NOT-FOUND
+               CALL 'AUDIT-LOGGER' USING WS-OPERATOR-ID ZERO 'MISS'
+                   WS-SEARCH-NAME
+           END-IF.
