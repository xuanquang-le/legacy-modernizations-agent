@@ -0,0 +1,116 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTOMER-STATEMENT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FILE ASSIGN TO 'CUSTFILE.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUST-ID
+               FILE STATUS IS WS-CUST-FILE-STATUS.
+
+           SELECT STATEMENT-FILE ASSIGN TO 'CUSTSTMT.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-FILE.
+       COPY CUSTOMER-DATA.
+
+       FD  STATEMENT-FILE.
+       01  STATEMENT-LINE            PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       COPY ERROR-CODES.
+
+       01  WS-CUST-FILE-STATUS       PIC XX.
+       01  WS-EOF-FLAG               PIC X VALUE 'N'.
+           88  EOF                   VALUE 'Y'.
+
+       01  WS-START-ID-INPUT         PIC X(8).
+       01  WS-END-ID-INPUT           PIC X(8).
+       01  WS-START-ID               PIC 9(8).
+       01  WS-END-ID                 PIC 9(8).
+
+       01  WS-FORMATTED-BALANCE      PIC X(20).
+       01  WS-STATEMENT-COUNT        PIC 9(7) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           DISPLAY 'Enter starting Customer ID (blank = all): '.
+           ACCEPT WS-START-ID-INPUT.
+           IF WS-START-ID-INPUT = SPACES
+               MOVE ZERO TO WS-START-ID
+           ELSE
+               MOVE WS-START-ID-INPUT TO WS-START-ID
+           END-IF.
+
+           DISPLAY 'Enter ending Customer ID (blank = all): '.
+           ACCEPT WS-END-ID-INPUT.
+           IF WS-END-ID-INPUT = SPACES
+               MOVE 99999999 TO WS-END-ID
+           ELSE
+               MOVE WS-END-ID-INPUT TO WS-END-ID
+           END-IF.
+
+           OPEN INPUT CUSTOMER-FILE.
+           IF WS-CUST-FILE-STATUS NOT = '00'
+               CALL 'ERROR-LOGGER' USING ERR-FILE-OPEN-CD ERR-FILE-OPEN
+                   ERR-FILE-OPEN-SEV ZERO
+               DISPLAY ERR-FILE-OPEN
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT STATEMENT-FILE.
+
+           MOVE WS-START-ID TO CUST-ID.
+           START CUSTOMER-FILE KEY IS NOT LESS THAN CUST-ID
+               INVALID KEY
+                   MOVE 'Y' TO WS-EOF-FLAG
+           END-START.
+
+           PERFORM UNTIL EOF
+               READ CUSTOMER-FILE NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-EOF-FLAG
+                   NOT AT END
+                       IF CUST-ID > WS-END-ID
+                           MOVE 'Y' TO WS-EOF-FLAG
+                       ELSE
+                           IF ACTIVE OR DORMANT
+                               PERFORM PRINT-STATEMENT
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           CLOSE CUSTOMER-FILE.
+           CLOSE STATEMENT-FILE.
+           STOP RUN.
+
+       PRINT-STATEMENT.
+           ADD 1 TO WS-STATEMENT-COUNT.
+           CALL 'FORMAT-BALANCE' USING CUST-BALANCE
+               WS-FORMATTED-BALANCE.
+
+           MOVE SPACES TO STATEMENT-LINE.
+           WRITE STATEMENT-LINE.
+
+           MOVE CUST-NAME TO STATEMENT-LINE.
+           WRITE STATEMENT-LINE.
+
+           MOVE CUST-ADDRESS TO STATEMENT-LINE.
+           WRITE STATEMENT-LINE.
+
+           MOVE SPACES TO STATEMENT-LINE.
+           WRITE STATEMENT-LINE.
+
+           MOVE SPACES TO STATEMENT-LINE.
+           STRING 'Current Balance: ' DELIMITED BY SIZE
+               WS-FORMATTED-BALANCE DELIMITED BY SIZE
+               INTO STATEMENT-LINE
+           END-STRING.
+           WRITE STATEMENT-LINE.
+
+           MOVE SPACES TO STATEMENT-LINE.
+           WRITE STATEMENT-LINE.
