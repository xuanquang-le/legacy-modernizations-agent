@@ -0,0 +1,42 @@
+      * ERROR CODES COPYBOOK
+      * Numbered error conditions raised across the customer system.
+      * Severity: 'E' = Error, 'W' = Warning, 'I' = Informational.
+       01  ERR-INVALID-CUST-CD          PIC 9(4) VALUE 1001.
+       01  ERR-INVALID-CUST             PIC X(40)
+           VALUE 'ERR1001 Invalid customer ID'.
+       01  ERR-INVALID-CUST-SEV         PIC X VALUE 'E'.
+
+       01  ERR-FILE-OPEN-CD             PIC 9(4) VALUE 1002.
+       01  ERR-FILE-OPEN                PIC X(40)
+           VALUE 'ERR1002 Customer file open failure'.
+       01  ERR-FILE-OPEN-SEV            PIC X VALUE 'E'.
+
+       01  ERR-NEG-BALANCE-CD           PIC 9(4) VALUE 1003.
+       01  ERR-NEG-BALANCE              PIC X(40)
+           VALUE 'ERR1003 Negative balance integrity check'.
+       01  ERR-NEG-BALANCE-SEV          PIC X VALUE 'W'.
+
+       01  ERR-DUP-CUST-CD              PIC 9(4) VALUE 1004.
+       01  ERR-DUP-CUST                 PIC X(40)
+           VALUE 'ERR1004 Duplicate customer ID on add'.
+       01  ERR-DUP-CUST-SEV             PIC X VALUE 'E'.
+
+       01  ERR-CUST-NOT-FOUND-CD        PIC 9(4) VALUE 1005.
+       01  ERR-CUST-NOT-FOUND           PIC X(40)
+           VALUE 'ERR1005 Customer record not found'.
+       01  ERR-CUST-NOT-FOUND-SEV       PIC X VALUE 'E'.
+
+       01  ERR-TRAN-CUST-NOTFND-CD      PIC 9(4) VALUE 1006.
+       01  ERR-TRAN-CUST-NOTFND         PIC X(40)
+           VALUE 'ERR1006 Transaction customer not on file'.
+       01  ERR-TRAN-CUST-NOTFND-SEV     PIC X VALUE 'E'.
+
+       01  ERR-GL-OUT-OF-BALANCE-CD     PIC 9(4) VALUE 1007.
+       01  ERR-GL-OUT-OF-BALANCE        PIC X(40)
+           VALUE 'ERR1007 GL control total out of balance'.
+       01  ERR-GL-OUT-OF-BALANCE-SEV    PIC X VALUE 'E'.
+
+       01  ERR-HIST-WRITE-CD            PIC 9(4) VALUE 1008.
+       01  ERR-HIST-WRITE               PIC X(40)
+           VALUE 'ERR1008 History file write failure'.
+       01  ERR-HIST-WRITE-SEV           PIC X VALUE 'E'.
