@@ -0,0 +1,133 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTOMER-REPORT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FILE ASSIGN TO 'CUSTFILE.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CUST-ID
+               FILE STATUS IS WS-CUST-FILE-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO 'CUSTREPT.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-FILE.
+       COPY CUSTOMER-DATA.
+
+       FD  REPORT-FILE.
+       01  REPORT-LINE                PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-CUST-FILE-STATUS         PIC XX.
+       01  WS-EOF-FLAG                 PIC X VALUE 'N'.
+           88  EOF                     VALUE 'Y'.
+
+       01  WS-ACTIVE-COUNT             PIC 9(7) VALUE ZERO.
+       01  WS-INACTIVE-COUNT           PIC 9(7) VALUE ZERO.
+       01  WS-DORMANT-COUNT            PIC 9(7) VALUE ZERO.
+       01  WS-CLOSED-COUNT             PIC 9(7) VALUE ZERO.
+       01  WS-PENDING-COUNT            PIC 9(7) VALUE ZERO.
+       01  WS-RECORD-COUNT             PIC 9(7) VALUE ZERO.
+       01  WS-GRAND-TOTAL              PIC S9(11)V99 VALUE ZERO.
+
+       01  WS-DETAIL-LINE.
+           05  WS-D-CUST-ID            PIC 9(8).
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  WS-D-CUST-NAME          PIC X(50).
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  WS-D-CUST-BALANCE       PIC -(9)9.99.
+
+       01  WS-HEADING-LINE-1           PIC X(80)
+           VALUE 'CUSTOMER TRIAL BALANCE REPORT'.
+       01  WS-HEADING-LINE-2.
+           05  FILLER                  PIC X(8)  VALUE 'CUST-ID'.
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  FILLER                  PIC X(50) VALUE 'CUST-NAME'.
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  FILLER                  PIC X(12) VALUE 'CUST-BALANCE'.
+
+       01  WS-TOTAL-LINE.
+           05  FILLER                  PIC X(20) VALUE 'GRAND TOTAL:'.
+           05  WS-T-GRAND-TOTAL        PIC -(11)9.99.
+
+       01  WS-COUNT-LINE.
+           05  WS-C-LABEL              PIC X(20).
+           05  WS-C-COUNT              PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           OPEN INPUT CUSTOMER-FILE.
+           IF WS-CUST-FILE-STATUS NOT = '00'
+               DISPLAY 'ERROR: UNABLE TO OPEN CUSTOMER-FILE, STATUS = '
+                   WS-CUST-FILE-STATUS
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT REPORT-FILE.
+           WRITE REPORT-LINE FROM WS-HEADING-LINE-1.
+           WRITE REPORT-LINE FROM WS-HEADING-LINE-2.
+
+           PERFORM UNTIL EOF
+               READ CUSTOMER-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF-FLAG
+                   NOT AT END
+                       PERFORM PROCESS-CUSTOMER-RECORD
+               END-READ
+           END-PERFORM.
+
+           PERFORM WRITE-CONTROL-TOTALS.
+
+           CLOSE CUSTOMER-FILE.
+           CLOSE REPORT-FILE.
+           STOP RUN.
+
+       PROCESS-CUSTOMER-RECORD.
+           ADD 1 TO WS-RECORD-COUNT.
+           ADD CUST-BALANCE TO WS-GRAND-TOTAL.
+
+           EVALUATE TRUE
+               WHEN ACTIVE
+                   ADD 1 TO WS-ACTIVE-COUNT
+               WHEN INACTIVE
+                   ADD 1 TO WS-INACTIVE-COUNT
+               WHEN DORMANT
+                   ADD 1 TO WS-DORMANT-COUNT
+               WHEN CLOSED
+                   ADD 1 TO WS-CLOSED-COUNT
+               WHEN PENDING
+                   ADD 1 TO WS-PENDING-COUNT
+           END-EVALUATE.
+
+           MOVE CUST-ID TO WS-D-CUST-ID.
+           MOVE CUST-NAME TO WS-D-CUST-NAME.
+           MOVE CUST-BALANCE TO WS-D-CUST-BALANCE.
+           WRITE REPORT-LINE FROM WS-DETAIL-LINE.
+
+       WRITE-CONTROL-TOTALS.
+           MOVE WS-GRAND-TOTAL TO WS-T-GRAND-TOTAL.
+           WRITE REPORT-LINE FROM WS-TOTAL-LINE.
+
+           MOVE 'ACTIVE RECORDS:' TO WS-C-LABEL.
+           MOVE WS-ACTIVE-COUNT TO WS-C-COUNT.
+           WRITE REPORT-LINE FROM WS-COUNT-LINE.
+
+           MOVE 'INACTIVE RECORDS:' TO WS-C-LABEL.
+           MOVE WS-INACTIVE-COUNT TO WS-C-COUNT.
+           WRITE REPORT-LINE FROM WS-COUNT-LINE.
+
+           MOVE 'DORMANT RECORDS:' TO WS-C-LABEL.
+           MOVE WS-DORMANT-COUNT TO WS-C-COUNT.
+           WRITE REPORT-LINE FROM WS-COUNT-LINE.
+
+           MOVE 'CLOSED RECORDS:' TO WS-C-LABEL.
+           MOVE WS-CLOSED-COUNT TO WS-C-COUNT.
+           WRITE REPORT-LINE FROM WS-COUNT-LINE.
+
+           MOVE 'PENDING RECORDS:' TO WS-C-LABEL.
+           MOVE WS-PENDING-COUNT TO WS-C-COUNT.
+           WRITE REPORT-LINE FROM WS-COUNT-LINE.
