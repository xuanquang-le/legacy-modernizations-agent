@@ -7,3 +7,10 @@
            05  CUST-STATUS         PIC X.
                88  ACTIVE          VALUE 'A'.
                88  INACTIVE        VALUE 'I'.
+               88  DORMANT         VALUE 'D'.
+               88  CLOSED          VALUE 'C'.
+               88  PENDING         VALUE 'P'.
+           05  CUST-LAST-ACTIVITY-DATE.
+               10  CUST-LAST-ACT-CCYY  PIC 9(4).
+               10  CUST-LAST-ACT-MM    PIC 9(2).
+               10  CUST-LAST-ACT-DD    PIC 9(2).
