@@ -0,0 +1,60 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ERROR-LOGGER.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ERROR-LOG-FILE ASSIGN TO 'ERRORLOG.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ERROR-LOG-FILE.
+       01  ERROR-LOG-RECORD             PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01  WS-LOG-FILE-STATUS           PIC XX.
+       01  WS-CURR-DATE                 PIC 9(8).
+       01  WS-CURR-TIME                 PIC 9(8).
+
+       01  WS-LOG-LINE.
+           05  WS-LOG-DATE              PIC 9(8).
+           05  FILLER                   PIC X VALUE SPACE.
+           05  WS-LOG-TIME              PIC 9(6).
+           05  FILLER                   PIC X VALUE SPACE.
+           05  WS-LOG-SEV               PIC X.
+           05  FILLER                   PIC X VALUE SPACE.
+           05  WS-LOG-CODE              PIC 9(4).
+           05  FILLER                   PIC X VALUE SPACE.
+           05  WS-LOG-CUST-ID           PIC 9(8).
+           05  FILLER                   PIC X VALUE SPACE.
+           05  WS-LOG-MSG               PIC X(40).
+
+       LINKAGE SECTION.
+       01  LK-ERROR-CODE                PIC 9(4).
+       01  LK-ERROR-MESSAGE             PIC X(40).
+       01  LK-ERROR-SEVERITY            PIC X.
+       01  LK-SOURCE-CUST-ID            PIC 9(8).
+
+       PROCEDURE DIVISION USING LK-ERROR-CODE LK-ERROR-MESSAGE
+               LK-ERROR-SEVERITY LK-SOURCE-CUST-ID.
+       MAIN-LOGIC.
+           ACCEPT WS-CURR-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-CURR-TIME FROM TIME.
+
+           MOVE WS-CURR-DATE TO WS-LOG-DATE.
+           MOVE WS-CURR-TIME(1:6) TO WS-LOG-TIME.
+           MOVE LK-ERROR-SEVERITY TO WS-LOG-SEV.
+           MOVE LK-ERROR-CODE TO WS-LOG-CODE.
+           MOVE LK-SOURCE-CUST-ID TO WS-LOG-CUST-ID.
+           MOVE LK-ERROR-MESSAGE TO WS-LOG-MSG.
+
+           OPEN EXTEND ERROR-LOG-FILE.
+           IF WS-LOG-FILE-STATUS = '35'
+               OPEN OUTPUT ERROR-LOG-FILE
+           END-IF.
+
+           WRITE ERROR-LOG-RECORD FROM WS-LOG-LINE.
+           CLOSE ERROR-LOG-FILE.
+           GOBACK.
